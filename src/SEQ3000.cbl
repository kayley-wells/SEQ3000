@@ -14,6 +14,16 @@
                            FILE STATUS IS NEWEMP-FILE-STATUS.
            SELECT ERRTRAN3  ASSIGN TO ERRTRAN3
                            FILE STATUS IS ERRTRAN3-FILE-STATUS.
+           SELECT CHKPOINT  ASSIGN TO CHKPOINT
+                           FILE STATUS IS CHKPOINT-FILE-STATUS.
+           SELECT DEPTMAST  ASSIGN TO DEPTMAST.
+           SELECT CHGLOG  ASSIGN TO CHGLOG
+                           FILE STATUS IS CHGLOG-FILE-STATUS.
+           SELECT EMPIDX  ASSIGN TO EMPIDX
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS EI-EMPLOYEE-ID
+                           FILE STATUS IS EMPIDX-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -39,6 +49,46 @@
 
        01  ERROR-TRANSACTION       PIC X(50).
 
+       FD  CHKPOINT.
+       01  CHECKPOINT-RECORD.
+           05  CK-OLD-MASTER-ID        PIC X(5).
+           05  CK-TRANSACTION-ID       PIC X(5).
+           05  CK-TRANSACTION-SEQ-NUMBER PIC 9(9).
+           05  CK-CONSUMED-SIDE        PIC X.
+               88  CK-TRANSACTION-CONSUMED     VALUE "T".
+               88  CK-MASTER-CONSUMED          VALUE "M".
+           05  CK-CONTROL-TOTALS.
+               10  CK-CT-ADD-COUNT         PIC 9(7).
+               10  CK-CT-CHANGE-COUNT      PIC 9(7).
+               10  CK-CT-DELETE-COUNT      PIC 9(7).
+               10  CK-CT-ACCRUAL-COUNT     PIC 9(7).
+               10  CK-CT-ERROR-COUNT       PIC 9(7).
+               10  CK-CT-NEWEMP-COUNT      PIC 9(7).
+
+       FD  DEPTMAST.
+       01  DEPARTMENT-RECORD.
+           05  DM-DEPART-CODE          PIC X(5).
+           05  DM-DEPART-NAME          PIC X(20).
+           05  DM-ACTIVE-FLAG          PIC X.
+               88  DM-DEPARTMENT-ACTIVE        VALUE "A".
+
+       FD  CHGLOG.
+       01  CHANGE-LOG-RECORD.
+           05  CL-EMPLOYEE-ID          PIC X(5).
+           05  CL-FIELD-NAME           PIC X(10).
+           05  CL-OLD-VALUE            PIC X(30).
+           05  CL-NEW-VALUE            PIC X(30).
+
+       FD  EMPIDX.
+       01  EMPLOYEE-INDEX-RECORD.
+           05  EI-EMPLOYEE-ID          PIC X(5).
+           05  EI-EMPLOYEE-NAME        PIC X(30).
+           05  EI-DEPART-CODE          PIC X(5).
+           05  EI-JOB-CLASS            PIC X(2).
+           05  EI-ANNUAL-SALARY        PIC S9(5)V99.
+           05  EI-VACATION-HOURS       PIC S9(3).
+           05  EI-SICK-HOURS           PIC S9(3)V99.
+
        WORKING-STORAGE SECTION.
 
        01  SWITCHES.
@@ -50,18 +100,44 @@
                88  NEED-MASTER                         VALUE "Y".
            05  WRITE-MASTER-SWITCH             PIC X   VALUE "N".
                88  WRITE-MASTER                        VALUE "Y".
+           05  EDIT-DATA-VALID-SWITCH           PIC X  VALUE "Y".
+               88  EDIT-DATA-VALID                      VALUE "Y".
+           05  JOB-CLASS-FOUND-SWITCH            PIC X  VALUE "N".
+               88  JOB-CLASS-FOUND                      VALUE "Y".
+           05  RUN-ABORTED-SWITCH               PIC X  VALUE "N".
+               88  RUN-ABORTED                          VALUE "Y".
+           05  CHECKPOINT-EXISTS-SWITCH           PIC X  VALUE "N".
+               88  CHECKPOINT-EXISTS                     VALUE "Y".
+           05  CHECKPOINT-END-OF-FILE-SWITCH      PIC X  VALUE "N".
+               88  CHECKPOINT-END-OF-FILE               VALUE "Y".
+           05  DEPARTMENT-FOUND-SWITCH          PIC X  VALUE "N".
+               88  DEPARTMENT-FOUND                     VALUE "Y".
+           05  DEPTMAST-END-OF-FILE-SWITCH       PIC X  VALUE "N".
+               88  DEPTMAST-END-OF-FILE                 VALUE "Y".
+           05  FILES-OPEN-SWITCH                PIC X  VALUE "N".
+               88  FILES-ARE-OPEN                       VALUE "Y".
+           05  LAST-WRITE-SOURCE-SWITCH         PIC X  VALUE SPACE.
+               88  LAST-WRITE-FROM-ADD                  VALUE "A".
+               88  LAST-WRITE-FROM-CARRY-FORWARD        VALUE "C".
 
        01  FILE-STATUS-FIELDS.
            05  NEWEMP-FILE-STATUS     PIC XX.
                88  NEWEMP-SUCCESSFUL          VALUE "00".
            05  ERRTRAN3-FILE-STATUS     PIC XX.
                88  ERRTRAN3-SUCCESSFUL        VALUE "00".
+           05  CHKPOINT-FILE-STATUS     PIC XX.
+               88  CHKPOINT-SUCCESSFUL        VALUE "00".
+           05  EMPIDX-FILE-STATUS       PIC XX.
+               88  EMPIDX-SUCCESSFUL          VALUE "00".
+           05  CHGLOG-FILE-STATUS       PIC XX.
+               88  CHGLOG-SUCCESSFUL          VALUE "00".
 
        01  EMPLOYEE-TRANSACTION.
            05  ET-TRANSACTION-CODE     PIC X.
                88  ADD-RECORD                 VALUE "A".
                88  CHANGE-RECORD              VALUE "C".
                88  DELETE-RECORD              VALUE "D".
+               88  ACCRUAL-RECORD              VALUE "V".
 
            05  ET-MASTER-DATA.
                10  ET-EMPLOYEE-ID          PIC X(5).
@@ -69,6 +145,11 @@
                10  ET-DEPART-CODE          PIC X(5).
                10  ET-JOB-CLASS            PIC X(2).
                10  ET-ANNUAL-SALARY        PIC S9(5)V99.
+           05  ET-ACCRUAL-DATA REDEFINES ET-MASTER-DATA.
+               10  FILLER                      PIC X(5).
+               10  ET-VACATION-ADJUSTMENT      PIC S9(3).
+               10  ET-SICK-ADJUSTMENT          PIC S9(3)V99.
+               10  FILLER                      PIC X(36).
 
        01  EMPLOYEE-MASTER-RECORD.
            05  EM-EMPLOYEE-ID              PIC X(5).
@@ -79,25 +160,283 @@
            05  EM-VACATION-HOURS           PIC S9(3).
            05  EM-SICK-HOURS               PIC S9(3)V99.
 
+       01  LAST-ADDED-EMPLOYEE-ID          PIC X(5) VALUE SPACES.
+
+       01  EDIT-WORK-FIELDS.
+           05  EDIT-JOB-CLASS              PIC X(2).
+           05  EDIT-ANNUAL-SALARY          PIC S9(5)V99.
+
+      ***************************************************************
+      * APPROVED JOB CLASS CODES AND SALARY BANDS.  TABLE IS BUILT
+      * VIA REDEFINES SO EACH ENTRY CAN CARRY ITS OWN LITERAL VALUE.
+      ***************************************************************
+       01  JOB-CLASS-TABLE-VALUES.
+           05  FILLER                      PIC X(16)
+                                            VALUE "1015000003500000".
+           05  FILLER                      PIC X(16)
+                                            VALUE "2025000005500000".
+           05  FILLER                      PIC X(16)
+                                            VALUE "3035000006500000".
+           05  FILLER                      PIC X(16)
+                                            VALUE "4050000009500000".
+           05  FILLER                      PIC X(16)
+                                            VALUE "5080000009999999".
+
+       01  JOB-CLASS-TABLE REDEFINES JOB-CLASS-TABLE-VALUES.
+           05  JOB-CLASS-ENTRY OCCURS 5 TIMES
+                               ASCENDING KEY IS JC-CODE
+                               INDEXED BY JC-IDX.
+               10  JC-CODE             PIC X(2).
+               10  JC-MIN-SALARY       PIC 9(5)V99.
+               10  JC-MAX-SALARY       PIC 9(5)V99.
+
+      ***************************************************************
+      * DEPARTMENT CROSS-REFERENCE TABLE, LOADED FROM DEPTMAST AT
+      * THE START OF THE RUN AND SEARCHED BY 440-EDIT-DEPARTMENT-CODE.
+      ***************************************************************
+       01  DEPARTMENT-TABLE.
+           05  DEPARTMENT-TABLE-COUNT      PIC S9(4) COMP VALUE ZERO.
+           05  DEPARTMENT-ENTRY OCCURS 1 TO 200 TIMES
+                               DEPENDING ON DEPARTMENT-TABLE-COUNT
+                               ASCENDING KEY IS DT-DEPART-CODE
+                               INDEXED BY DM-IDX.
+               10  DT-DEPART-CODE      PIC X(5).
+               10  DT-DEPART-NAME      PIC X(20).
+               10  DT-ACTIVE-FLAG      PIC X.
+
+      ***************************************************************
+      * CHECKPOINT/RESTART FIELDS.
+      ***************************************************************
+       01  RESTART-FIELDS.
+           05  CK-SAVE-OLD-MASTER-ID       PIC X(5).
+           05  CK-SAVE-TRANSACTION-ID      PIC X(5).
+           05  CK-SAVE-TRANSACTION-SEQ-NUMBER PIC 9(9).
+           05  CK-SAVE-CONSUMED-SIDE       PIC X.
+               88  CK-SAVE-TRANSACTION-CONSUMED   VALUE "T".
+               88  CK-SAVE-MASTER-CONSUMED        VALUE "M".
+
+       01  TRANSACTION-SEQUENCE-NUMBER    PIC 9(9) VALUE ZERO.
+
+      ***************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+      ***************************************************************
+       01  CONTROL-TOTALS.
+           05  CT-ADD-COUNT                PIC 9(7) VALUE ZERO.
+           05  CT-CHANGE-COUNT             PIC 9(7) VALUE ZERO.
+           05  CT-DELETE-COUNT             PIC 9(7) VALUE ZERO.
+           05  CT-ACCRUAL-COUNT            PIC 9(7) VALUE ZERO.
+           05  CT-ERROR-COUNT              PIC 9(7) VALUE ZERO.
+           05  CT-NEWEMP-COUNT             PIC 9(7) VALUE ZERO.
+
+      ***************************************************************
+      * NEWEMP GENERATION RETENTION - THE CURRENT NEWEMP IS RENAMED
+      * ASIDE BY RUN DATE AND TIME BEFORE A FRESH RUN OVERWRITES IT,
+      * SO A BAD RUN CAN BE ROLLED BACK TO THE PRIOR GENERATION.  THE
+      * TIME-OF-DAY STAMP (DOWN TO HUNDREDTHS OF A SECOND) IS CARRIED
+      * ALONG WITH THE DATE SO TWO RUNS ON THE SAME DAY CANNOT BE
+      * GIVEN THE SAME GENERATION NAME AND OVERWRITE ONE ANOTHER.
+      ***************************************************************
+       01  GENERATION-RETENTION-FIELDS.
+           05  GEN-RUN-DATE                PIC 9(6).
+           05  GEN-RUN-TIME                PIC 9(8).
+           05  GEN-CURRENT-NAME            PIC X(24) VALUE "NEWEMP".
+           05  GEN-BACKUP-NAME             PIC X(24).
+           05  GEN-RENAME-STATUS           PIC S9(9) COMP-5.
+
+      ***************************************************************
+      * EDITED SALARY VALUE USED WHEN LOGGING A SALARY CHANGE TO
+      * CHGLOG SO THE BEFORE/AFTER VALUES READ AS PLAIN NUMBERS.
+      ***************************************************************
+       01  CHANGE-LOG-SALARY-VALUE         PIC ---,---,--9.99.
+
        PROCEDURE DIVISION.
 
        000-MAINTAIN-INVENTORY-FILE.
 
-           OPEN INPUT  OLDEMP
-                       EMPTRAN
-                OUTPUT NEWEMP
-                       ERRTRAN3.
+           PERFORM 060-LOAD-DEPARTMENT-TABLE.
+
+      *    A DEPARTMENT TABLE OVERFLOW ABORTS THE RUN BEFORE ANY OF
+      *    NEWEMP/OLDEMP/EMPTRAN/CHKPOINT ARE EVEN OPENED, SO NONE OF
+      *    THAT SHOULD BE TOUCHED - SKIP STRAIGHT TO TERMINATION.
+           IF NOT RUN-ABORTED
+               PERFORM 080-CHECK-FOR-RESTART
+               PERFORM 300-MAINTAIN-EMPLOYEE-RECORD
+                   UNTIL ALL-RECORDS-PROCESSED
+           END-IF.
+
+           PERFORM 900-TERMINATE-RUN.
+
+      ***************************************************************
+      * LOADS DEPTMAST INTO DEPARTMENT-TABLE AND SORTS IT ASCENDING
+      * BY DEPARTMENT CODE SO 440-EDIT-DEPARTMENT-CODE'S SEARCH ALL
+      * (A BINARY SEARCH) GETS RELIABLE RESULTS REGARDLESS OF THE
+      * PHYSICAL ORDER OF RECORDS ON DEPTMAST.
+      ***************************************************************
+       060-LOAD-DEPARTMENT-TABLE.
+
+           OPEN INPUT DEPTMAST.
+           PERFORM 065-READ-DEPARTMENT-RECORD.
+           PERFORM 070-ADD-DEPARTMENT-TABLE-ENTRY
+               UNTIL DEPTMAST-END-OF-FILE.
+           CLOSE DEPTMAST.
+           IF DEPARTMENT-TABLE-COUNT > ZERO
+               SORT DEPARTMENT-ENTRY ASCENDING KEY DT-DEPART-CODE
+           END-IF.
+
+       065-READ-DEPARTMENT-RECORD.
+
+           READ DEPTMAST
+               AT END
+                   SET DEPTMAST-END-OF-FILE TO TRUE.
 
-           PERFORM 310-READ-EMPLOYEE-TRANSACTION.
-           PERFORM 320-READ-OLD-MASTER.
+       070-ADD-DEPARTMENT-TABLE-ENTRY.
 
-           PERFORM 300-MAINTAIN-EMPLOYEE-RECORD
-               UNTIL ALL-RECORDS-PROCESSED.
-           CLOSE EMPTRAN
-                 OLDEMP
-                 NEWEMP
-                 ERRTRAN3.
-           STOP RUN.
+           IF DEPARTMENT-TABLE-COUNT >= 200
+               DISPLAY "DEPTMAST HAS MORE THAN 200 ACTIVE DEPARTMENT "
+                   "ENTRIES, RUN ABORTED"
+               SET RUN-ABORTED TO TRUE
+               SET ALL-RECORDS-PROCESSED TO TRUE
+           ELSE
+               ADD 1 TO DEPARTMENT-TABLE-COUNT
+               MOVE DM-DEPART-CODE
+                   TO DT-DEPART-CODE (DEPARTMENT-TABLE-COUNT)
+               MOVE DM-DEPART-NAME
+                   TO DT-DEPART-NAME (DEPARTMENT-TABLE-COUNT)
+               MOVE DM-ACTIVE-FLAG
+                   TO DT-ACTIVE-FLAG (DEPARTMENT-TABLE-COUNT)
+               PERFORM 065-READ-DEPARTMENT-RECORD
+           END-IF.
+
+      ***************************************************************
+      * FIGURES OUT WHETHER THIS IS A FRESH RUN OR A RESTART OF A RUN
+      * THAT FAILED PART WAY THROUGH, AND OPENS THE FILES TO MATCH.
+      ***************************************************************
+       080-CHECK-FOR-RESTART.
+
+           OPEN INPUT CHKPOINT.
+           IF CHKPOINT-SUCCESSFUL
+               PERFORM 081-READ-CHECKPOINT-RECORD
+                   UNTIL CHECKPOINT-END-OF-FILE
+               CLOSE CHKPOINT
+           END-IF.
+
+           IF CHECKPOINT-EXISTS
+               OPEN INPUT OLDEMP
+               OPEN INPUT EMPTRAN
+               OPEN EXTEND NEWEMP
+               OPEN EXTEND ERRTRAN3
+               OPEN EXTEND CHGLOG
+               OPEN I-O EMPIDX
+               PERFORM 090-SKIP-OLD-MASTER-TO-CHECKPOINT
+               PERFORM 095-SKIP-TRANSACTION-TO-CHECKPOINT
+               MOVE "N" TO NEED-TRANSACTION-SWITCH
+               MOVE "N" TO NEED-MASTER-SWITCH
+               DISPLAY "SEQ3000 RESTARTING AFTER EMPLOYEE ID "
+                   CK-SAVE-OLD-MASTER-ID
+           ELSE
+               PERFORM 075-RETAIN-PRIOR-NEWEMP-GENERATION
+               OPEN INPUT OLDEMP
+               OPEN INPUT EMPTRAN
+               OPEN OUTPUT NEWEMP
+               OPEN OUTPUT ERRTRAN3
+               OPEN OUTPUT CHGLOG
+               OPEN OUTPUT EMPIDX
+           END-IF.
+
+           OPEN OUTPUT CHKPOINT.
+           SET FILES-ARE-OPEN TO TRUE.
+
+      ***************************************************************
+      * RENAMES THE NEWEMP LEFT BY THE LAST CLEAN RUN ASIDE TO A
+      * DATE-STAMPED GENERATION NAME SO IT CAN BE RECOVERED IF THIS
+      * RUN NEEDS TO BE BACKED OUT.  A MISSING PRIOR NEWEMP (THE
+      * VERY FIRST RUN) SIMPLY FAILS THE RENAME, WHICH IS FINE.
+      ***************************************************************
+       075-RETAIN-PRIOR-NEWEMP-GENERATION.
+
+           ACCEPT GEN-RUN-DATE FROM DATE.
+           ACCEPT GEN-RUN-TIME FROM TIME.
+           STRING "NEWEMP.G" DELIMITED BY SIZE
+                  GEN-RUN-DATE DELIMITED BY SIZE
+                  GEN-RUN-TIME DELIMITED BY SIZE
+                  INTO GEN-BACKUP-NAME.
+           CALL "CBL_RENAME_FILE" USING GEN-CURRENT-NAME
+                                         GEN-BACKUP-NAME
+               RETURNING GEN-RENAME-STATUS
+           END-CALL.
+           IF GEN-RENAME-STATUS NOT = ZERO
+               DISPLAY "NEWEMP GENERATION BACKUP NOT TAKEN, RENAME "
+                   "STATUS IS " GEN-RENAME-STATUS
+           END-IF.
+
+      ***************************************************************
+      * ALSO RESTORES THE CONTROL TOTALS AS OF THE CHECKPOINT BEING
+      * READ, SO 910-DISPLAY-CONTROL-TOTALS REPORTS THE FULL RUN
+      * (CRASHED PORTION PLUS RESUMED PORTION) AFTER A RESTART, NOT
+      * JUST WHAT HAPPENED SINCE THE RESTART.  CHKPOINT HOLDS ONE
+      * RECORD PER CHECKPOINT TAKEN, SO READING TO END OF FILE LEAVES
+      * THE LAST (MOST RECENT) ONE'S VALUES IN PLACE.
+      ***************************************************************
+       081-READ-CHECKPOINT-RECORD.
+
+           READ CHKPOINT
+               AT END
+                   SET CHECKPOINT-END-OF-FILE TO TRUE
+               NOT AT END
+                   SET CHECKPOINT-EXISTS TO TRUE
+                   MOVE CK-OLD-MASTER-ID TO CK-SAVE-OLD-MASTER-ID
+                   MOVE CK-TRANSACTION-ID TO CK-SAVE-TRANSACTION-ID
+                   MOVE CK-TRANSACTION-SEQ-NUMBER
+                       TO CK-SAVE-TRANSACTION-SEQ-NUMBER
+                   MOVE CK-CONSUMED-SIDE TO CK-SAVE-CONSUMED-SIDE
+                   MOVE CK-CT-ADD-COUNT TO CT-ADD-COUNT
+                   MOVE CK-CT-CHANGE-COUNT TO CT-CHANGE-COUNT
+                   MOVE CK-CT-DELETE-COUNT TO CT-DELETE-COUNT
+                   MOVE CK-CT-ACCRUAL-COUNT TO CT-ACCRUAL-COUNT
+                   MOVE CK-CT-ERROR-COUNT TO CT-ERROR-COUNT
+                   MOVE CK-CT-NEWEMP-COUNT TO CT-NEWEMP-COUNT
+           END-READ.
+
+      ***************************************************************
+      * A CHECKPOINT IS WRITTEN THE INSTANT EITHER A NEW-MASTER-RECORD
+      * OR AN ERROR-TRANSACTION IS SUCCESSFULLY WRITTEN - I.E. EVERY
+      * TIME A TRANSACTION IS FULLY DISPOSED OF - SO ONE OF THE TWO
+      * SAVED IDS ALWAYS BELONGS TO A RECORD THAT WAS ALREADY FULLY
+      * APPLIED AT THAT MOMENT (CK-CONSUMED-SIDE SAYS WHICH) WHILE THE
+      * OTHER IS STILL PENDING ITS OWN MATCH.  THE CONSUMED SIDE MUST
+      * BE READ STRICTLY PAST THE SAVED ID ON RESTART OR IT GETS
+      * RE-APPLIED; THE PENDING SIDE MUST LAND ON THE SAVED ID SINCE
+      * IT NEVER ADVANCED.  CHECKPOINTING EVERY WRITE (RATHER THAN
+      * EVERY NTH ONE) MEANS RESTART NEVER RE-EXTENDS NEWEMP, ERRTRAN3,
+      * CHGLOG OR EMPIDX PAST A RECORD THEY ALREADY CONTAIN.  OLDEMP IS
+      * KEYED ON A UNIQUE EMPLOYEE ID SO THE MASTER SIDE CAN SKIP AHEAD
+      * ON EM-EMPLOYEE-ID ALONE, BUT EMPTRAN CAN CARRY MORE THAN ONE
+      * TRANSACTION FOR THE SAME EMPLOYEE ID (TWO ADDS, OR AN ACCRUAL
+      * BEHIND AN ADD/CHANGE) SO THE TRANSACTION SIDE SKIPS AHEAD ON
+      * TRANSACTION-SEQUENCE-NUMBER INSTEAD, WHICH IS UNIQUE PER RECORD
+      * READ REGARDLESS OF HOW MANY SHARE AN EMPLOYEE ID.
+      ***************************************************************
+       090-SKIP-OLD-MASTER-TO-CHECKPOINT.
+
+           IF CK-SAVE-MASTER-CONSUMED
+               PERFORM 320-READ-OLD-MASTER
+                   UNTIL EM-EMPLOYEE-ID > CK-SAVE-OLD-MASTER-ID
+           ELSE
+               PERFORM 320-READ-OLD-MASTER
+                   UNTIL EM-EMPLOYEE-ID NOT < CK-SAVE-OLD-MASTER-ID
+           END-IF.
+
+       095-SKIP-TRANSACTION-TO-CHECKPOINT.
+
+           IF CK-SAVE-TRANSACTION-CONSUMED
+               PERFORM 310-READ-EMPLOYEE-TRANSACTION
+                   UNTIL TRANSACTION-SEQUENCE-NUMBER
+                       > CK-SAVE-TRANSACTION-SEQ-NUMBER
+           ELSE
+               PERFORM 310-READ-EMPLOYEE-TRANSACTION
+                   UNTIL TRANSACTION-SEQUENCE-NUMBER
+                       NOT < CK-SAVE-TRANSACTION-SEQ-NUMBER
+           END-IF.
 
        300-MAINTAIN-EMPLOYEE-RECORD.
 
@@ -112,11 +451,21 @@
                 PERFORM 340-WRITE-NEW-MASTER
                 MOVE "N" TO WRITE-MASTER-SWITCH.
 
+      ***************************************************************
+      * TRANSACTION-SEQUENCE-NUMBER GIVES EACH EMPTRAN RECORD A
+      * POSITION DISTINCT FROM ITS EMPLOYEE ID, SO 095-SKIP-
+      * TRANSACTION-TO-CHECKPOINT CAN TELL TWO TRANSACTIONS FOR THE
+      * SAME EMPLOYEE (BACK-TO-BACK ADDS, OR AN ACCRUAL FOLLOWING AN
+      * ADD/CHANGE) APART ON RESTART.
+      ***************************************************************
        310-READ-EMPLOYEE-TRANSACTION.
 
            READ EMPTRAN INTO EMPLOYEE-TRANSACTION
                AT END
-                   MOVE HIGH-VALUE TO ET-EMPLOYEE-ID.
+                   MOVE HIGH-VALUE TO ET-EMPLOYEE-ID
+               NOT AT END
+                   ADD 1 TO TRANSACTION-SEQUENCE-NUMBER
+           END-READ.
 
        320-READ-OLD-MASTER.
 
@@ -140,18 +489,84 @@
                DISPLAY "WRITE ERROR ON NEWEMP FOR ITEM NUMBER "
                    EM-EMPLOYEE-ID
                DISPLAY "FILE STATUS CODE IS " NEWEMP-FILE-STATUS
-               SET ALL-RECORDS-PROCESSED TO TRUE.
+               SET ALL-RECORDS-PROCESSED TO TRUE
+               SET RUN-ABORTED TO TRUE
+           ELSE
+               ADD 1 TO CT-NEWEMP-COUNT
+               PERFORM 345-WRITE-EMPLOYEE-INDEX
+               IF NOT RUN-ABORTED
+                   PERFORM 395-WRITE-CHECKPOINT-RECORD
+               END-IF
+           END-IF.
+
+      ***************************************************************
+      * KEEPS AN INDEXED COPY OF THE MASTER CURRENT ALONGSIDE NEWEMP
+      * SO AN AD HOC INQUIRY CAN LOOK UP AN EMPLOYEE WITHOUT WAITING
+      * FOR THE NEXT CYCLE.
+      ***************************************************************
+       345-WRITE-EMPLOYEE-INDEX.
+
+           MOVE NEW-MASTER-RECORD TO EMPLOYEE-INDEX-RECORD.
+           WRITE EMPLOYEE-INDEX-RECORD.
+           IF NOT EMPIDX-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON EMPIDX FOR ITEM NUMBER "
+                   EM-EMPLOYEE-ID
+               DISPLAY "FILE STATUS CODE IS " EMPIDX-FILE-STATUS
+               SET ALL-RECORDS-PROCESSED TO TRUE
+               SET RUN-ABORTED TO TRUE
+           END-IF.
+
+      ***************************************************************
+      * TAKEN AFTER EVERY SUCCESSFUL NEWEMP OR ERRTRAN3 WRITE (NOT
+      * BATCHED TO EVERY NTH ONE) SO A RESTART NEVER RE-EXTENDS ANY OF
+      * NEWEMP/ERRTRAN3/CHGLOG/EMPIDX PAST A RECORD ALREADY WRITTEN TO
+      * IT BEFORE THE CRASH - THE POSITION AND THE CONTROL TOTALS
+      * SAVED HERE ARE BOTH ALWAYS CURRENT AS OF THE LAST WRITE.
+      ***************************************************************
+       395-WRITE-CHECKPOINT-RECORD.
+
+           MOVE EM-EMPLOYEE-ID TO CK-OLD-MASTER-ID.
+           MOVE ET-EMPLOYEE-ID TO CK-TRANSACTION-ID.
+           MOVE TRANSACTION-SEQUENCE-NUMBER TO CK-TRANSACTION-SEQ-NUMBER.
+           IF LAST-WRITE-FROM-CARRY-FORWARD
+               SET CK-MASTER-CONSUMED TO TRUE
+           ELSE
+               SET CK-TRANSACTION-CONSUMED TO TRUE
+           END-IF.
+           MOVE CT-ADD-COUNT TO CK-CT-ADD-COUNT.
+           MOVE CT-CHANGE-COUNT TO CK-CT-CHANGE-COUNT.
+           MOVE CT-DELETE-COUNT TO CK-CT-DELETE-COUNT.
+           MOVE CT-ACCRUAL-COUNT TO CK-CT-ACCRUAL-COUNT.
+           MOVE CT-ERROR-COUNT TO CK-CT-ERROR-COUNT.
+           MOVE CT-NEWEMP-COUNT TO CK-CT-NEWEMP-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           IF NOT CHKPOINT-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON CHKPOINT, RESTART DATA "
+                   "NOT SAVED"
+               DISPLAY "FILE STATUS CODE IS " CHKPOINT-FILE-STATUS
+           END-IF.
 
        350-PROCESS-HI-MASTER.
 
            IF ADD-RECORD
-               PERFORM 380-APPLY-ADD-TRANSACTION
+               IF ET-EMPLOYEE-ID = LAST-ADDED-EMPLOYEE-ID
+                   PERFORM 390-WRITE-ERROR-TRANSACTION
+               ELSE
+                   PERFORM 430-EDIT-TRANSACTION-DATA
+                   IF EDIT-DATA-VALID
+                       PERFORM 380-APPLY-ADD-TRANSACTION
+                   ELSE
+                       PERFORM 390-WRITE-ERROR-TRANSACTION
+                   END-IF
+               END-IF
            ELSE
-               PERFORM 390-WRITE-ERROR-TRANSACTION.
+               PERFORM 390-WRITE-ERROR-TRANSACTION
+           END-IF.
 
        360-PROCESS-LO-MASTER.
 
            MOVE EMPLOYEE-MASTER-RECORD TO NEW-MASTER-RECORD.
+           SET LAST-WRITE-FROM-CARRY-FORWARD TO TRUE.
            SET WRITE-MASTER TO TRUE.
            SET NEED-MASTER TO TRUE.
 
@@ -164,9 +579,25 @@
                    PERFORM 400-APPLY-DELETE-TRANSACTION
                ELSE
                    IF CHANGE-RECORD
-                       PERFORM 410-APPLY-CHANGE-TRANSACTION
+                       PERFORM 430-EDIT-TRANSACTION-DATA
+                       IF EDIT-DATA-VALID
+                           PERFORM 410-APPLY-CHANGE-TRANSACTION
+                       ELSE
+                           PERFORM 390-WRITE-ERROR-TRANSACTION
+                       END-IF
                    ELSE
-                       PERFORM 390-WRITE-ERROR-TRANSACTION.
+                       IF ACCRUAL-RECORD
+                           PERFORM 460-EDIT-ACCRUAL-TRANSACTION
+                           IF EDIT-DATA-VALID
+                               PERFORM 420-APPLY-ACCRUAL-TRANSACTION
+                           ELSE
+                               PERFORM 390-WRITE-ERROR-TRANSACTION
+                           END-IF
+                       ELSE
+                           PERFORM 390-WRITE-ERROR-TRANSACTION
+                       END-IF
+                   END-IF
+               END-IF.
 
        380-APPLY-ADD-TRANSACTION.
 
@@ -175,7 +606,14 @@
            MOVE ET-DEPART-CODE TO NM-DEPART-CODE.
            MOVE ET-JOB-CLASS TO NM-JOB-CLASS.
            MOVE ET-ANNUAL-SALARY TO NM-ANNUAL-SALARY.
+           MOVE ZERO TO NM-VACATION-HOURS.
+           MOVE ZERO TO NM-SICK-HOURS.
+
+           MOVE ET-EMPLOYEE-ID TO LAST-ADDED-EMPLOYEE-ID.
+
+           ADD 1 TO CT-ADD-COUNT.
 
+           SET LAST-WRITE-FROM-ADD TO TRUE.
            SET WRITE-MASTER TO TRUE.
            SET NEED-TRANSACTION TO TRUE.
 
@@ -187,23 +625,193 @@
                    ET-EMPLOYEE-ID
                DISPLAY "FILE STATUS CODE IS " ERRTRAN3-FILE-STATUS
                SET ALL-RECORDS-PROCESSED TO TRUE
+               SET RUN-ABORTED TO TRUE
            ELSE
+               ADD 1 TO CT-ERROR-COUNT
+               SET LAST-WRITE-FROM-ADD TO TRUE
+               PERFORM 395-WRITE-CHECKPOINT-RECORD
                SET NEED-TRANSACTION TO TRUE.
 
        400-APPLY-DELETE-TRANSACTION.
 
+           ADD 1 TO CT-DELETE-COUNT.
            SET NEED-MASTER TO TRUE.
            SET NEED-TRANSACTION TO TRUE.
 
 
+      ***************************************************************
+      * APPLIES A CHANGE TRANSACTION FIELD BY FIELD, LOGGING THE OLD
+      * AND NEW VALUE OF EACH FIELD ACTUALLY CHANGING TO CHGLOG FIRST.
+      * WHEN SEVERAL CHANGES LAND AGAINST THE SAME EMPLOYEE IN ONE
+      * RUN, EACH ONE GETS ITS OWN LOG ENTRY BEFORE THE NEXT CHANGE
+      * OVERWRITES THE FIELD AGAIN, SO THE INTERMEDIATE VALUES ARE
+      * NOT LOST WHEN 360-PROCESS-LO-MASTER FINALLY WRITES NEWEMP.
+      ***************************************************************
        410-APPLY-CHANGE-TRANSACTION.
 
            IF ET-EMPLOYEE-NAME NOT = SPACE
-               MOVE ET-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME.
+               MOVE "NAME" TO CL-FIELD-NAME
+               MOVE EM-EMPLOYEE-NAME TO CL-OLD-VALUE
+               MOVE ET-EMPLOYEE-NAME TO CL-NEW-VALUE
+               PERFORM 415-WRITE-CHANGE-LOG-RECORD
+               MOVE ET-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME
+           END-IF.
            IF ET-DEPART-CODE NOT = SPACE
-               MOVE ET-DEPART-CODE TO EM-DEPART-CODE.
+               MOVE "DEPARTMENT" TO CL-FIELD-NAME
+               MOVE EM-DEPART-CODE TO CL-OLD-VALUE
+               MOVE ET-DEPART-CODE TO CL-NEW-VALUE
+               PERFORM 415-WRITE-CHANGE-LOG-RECORD
+               MOVE ET-DEPART-CODE TO EM-DEPART-CODE
+           END-IF.
            IF ET-JOB-CLASS NOT = SPACE
-               MOVE ET-JOB-CLASS TO EM-JOB-CLASS.
+               MOVE "JOB CLASS" TO CL-FIELD-NAME
+               MOVE EM-JOB-CLASS TO CL-OLD-VALUE
+               MOVE ET-JOB-CLASS TO CL-NEW-VALUE
+               PERFORM 415-WRITE-CHANGE-LOG-RECORD
+               MOVE ET-JOB-CLASS TO EM-JOB-CLASS
+           END-IF.
            IF ET-ANNUAL-SALARY NOT = ZEROES
-               MOVE ET-ANNUAL-SALARY TO EM-ANNUAL-SALARY.
+               MOVE "SALARY" TO CL-FIELD-NAME
+               MOVE EM-ANNUAL-SALARY TO CHANGE-LOG-SALARY-VALUE
+               MOVE CHANGE-LOG-SALARY-VALUE TO CL-OLD-VALUE
+               MOVE ET-ANNUAL-SALARY TO CHANGE-LOG-SALARY-VALUE
+               MOVE CHANGE-LOG-SALARY-VALUE TO CL-NEW-VALUE
+               PERFORM 415-WRITE-CHANGE-LOG-RECORD
+               MOVE ET-ANNUAL-SALARY TO EM-ANNUAL-SALARY
+           END-IF.
+           ADD 1 TO CT-CHANGE-COUNT.
+           SET NEED-TRANSACTION TO TRUE.
+
+       415-WRITE-CHANGE-LOG-RECORD.
+
+           MOVE ET-EMPLOYEE-ID TO CL-EMPLOYEE-ID.
+           WRITE CHANGE-LOG-RECORD.
+           IF NOT CHGLOG-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON CHGLOG FOR EMPLOYEE ID "
+                   ET-EMPLOYEE-ID
+               DISPLAY "FILE STATUS CODE IS " CHGLOG-FILE-STATUS
+           END-IF.
+
+       420-APPLY-ACCRUAL-TRANSACTION.
+
+           ADD ET-VACATION-ADJUSTMENT TO EM-VACATION-HOURS.
+           ADD ET-SICK-ADJUSTMENT TO EM-SICK-HOURS.
+           ADD 1 TO CT-ACCRUAL-COUNT.
            SET NEED-TRANSACTION TO TRUE.
+
+      ***************************************************************
+      * FIELD-LEVEL EDITS FOR ADD AND CHANGE TRANSACTIONS - VALID
+      * DEPARTMENT, APPROVED JOB CLASS AND AN IN-BAND SALARY FOR
+      * THAT CLASS.  ON A CHANGE, ONLY FIELDS THE TRANSACTION IS
+      * ACTUALLY CHANGING ARE EDITED.
+      ***************************************************************
+       430-EDIT-TRANSACTION-DATA.
+
+           SET EDIT-DATA-VALID TO TRUE.
+           IF ADD-RECORD
+               PERFORM 440-EDIT-DEPARTMENT-CODE
+               IF EDIT-DATA-VALID
+                   MOVE ET-JOB-CLASS TO EDIT-JOB-CLASS
+                   MOVE ET-ANNUAL-SALARY TO EDIT-ANNUAL-SALARY
+                   PERFORM 450-EDIT-JOB-CLASS-AND-SALARY
+               END-IF
+           ELSE
+               IF ET-DEPART-CODE NOT = SPACE
+                   PERFORM 440-EDIT-DEPARTMENT-CODE
+               END-IF
+               IF EDIT-DATA-VALID
+                   AND (ET-JOB-CLASS NOT = SPACE
+                        OR ET-ANNUAL-SALARY NOT = ZEROES)
+                   IF ET-JOB-CLASS NOT = SPACE
+                       MOVE ET-JOB-CLASS TO EDIT-JOB-CLASS
+                   ELSE
+                       MOVE EM-JOB-CLASS TO EDIT-JOB-CLASS
+                   END-IF
+                   IF ET-ANNUAL-SALARY NOT = ZEROES
+                       MOVE ET-ANNUAL-SALARY TO EDIT-ANNUAL-SALARY
+                   ELSE
+                       MOVE EM-ANNUAL-SALARY TO EDIT-ANNUAL-SALARY
+                   END-IF
+                   PERFORM 450-EDIT-JOB-CLASS-AND-SALARY
+               END-IF
+           END-IF.
+
+       440-EDIT-DEPARTMENT-CODE.
+
+           MOVE "N" TO DEPARTMENT-FOUND-SWITCH.
+           SEARCH ALL DEPARTMENT-ENTRY
+               WHEN DT-DEPART-CODE (DM-IDX) = ET-DEPART-CODE
+                   IF DT-ACTIVE-FLAG (DM-IDX) = "A"
+                       SET DEPARTMENT-FOUND TO TRUE
+                   END-IF
+           END-SEARCH.
+           IF NOT DEPARTMENT-FOUND
+               MOVE "N" TO EDIT-DATA-VALID-SWITCH
+           END-IF.
+
+       450-EDIT-JOB-CLASS-AND-SALARY.
+
+           MOVE "N" TO JOB-CLASS-FOUND-SWITCH.
+           SEARCH ALL JOB-CLASS-ENTRY
+               WHEN JC-CODE (JC-IDX) = EDIT-JOB-CLASS
+                   SET JOB-CLASS-FOUND TO TRUE
+           END-SEARCH.
+           IF JOB-CLASS-FOUND
+               IF EDIT-ANNUAL-SALARY < JC-MIN-SALARY (JC-IDX)
+                  OR EDIT-ANNUAL-SALARY > JC-MAX-SALARY (JC-IDX)
+                   MOVE "N" TO EDIT-DATA-VALID-SWITCH
+               END-IF
+           ELSE
+               MOVE "N" TO EDIT-DATA-VALID-SWITCH
+           END-IF.
+
+      ***************************************************************
+      * AN ACCRUAL TRANSACTION IS REJECTED IF POSTING IT WOULD DRIVE
+      * EITHER BALANCE NEGATIVE, THE SAME WAY A CHANGE OR ADD IS
+      * REJECTED FOR AN OUT-OF-BAND SALARY.
+      ***************************************************************
+       460-EDIT-ACCRUAL-TRANSACTION.
+
+           SET EDIT-DATA-VALID TO TRUE.
+           IF EM-VACATION-HOURS + ET-VACATION-ADJUSTMENT < ZERO
+              OR EM-SICK-HOURS + ET-SICK-ADJUSTMENT < ZERO
+               MOVE "N" TO EDIT-DATA-VALID-SWITCH
+           END-IF.
+
+      ***************************************************************
+      * END OF RUN - CLOSE FILES AND CLEAR THE CHECKPOINT WHEN THE
+      * RUN COMPLETED CLEANLY (A RETAINED CHECKPOINT MEANS THE NEXT
+      * RUN WILL RESTART PART WAY THROUGH INSTEAD OF FROM SCRATCH).
+      ***************************************************************
+       900-TERMINATE-RUN.
+
+           IF FILES-ARE-OPEN
+               CLOSE EMPTRAN
+                     OLDEMP
+                     NEWEMP
+                     ERRTRAN3
+                     CHKPOINT
+                     CHGLOG
+                     EMPIDX
+               IF NOT RUN-ABORTED
+                   OPEN OUTPUT CHKPOINT
+                   CLOSE CHKPOINT
+               END-IF
+           END-IF.
+           PERFORM 910-DISPLAY-CONTROL-TOTALS.
+           STOP RUN.
+
+      ***************************************************************
+      * END-OF-RUN CONTROL TOTALS - ADDS, CHANGES, DELETES, ACCRUALS,
+      * ERRORS ROUTED TO ERRTRAN3, AND RECORDS WRITTEN TO NEWEMP.
+      ***************************************************************
+       910-DISPLAY-CONTROL-TOTALS.
+
+           DISPLAY " ".
+           DISPLAY "SEQ3000 CONTROL TOTALS".
+           DISPLAY "    ADDS APPLIED ........ " CT-ADD-COUNT.
+           DISPLAY "    CHANGES APPLIED ..... " CT-CHANGE-COUNT.
+           DISPLAY "    DELETES APPLIED ..... " CT-DELETE-COUNT.
+           DISPLAY "    ACCRUALS APPLIED .... " CT-ACCRUAL-COUNT.
+           DISPLAY "    REJECTED TO ERRTRAN3  " CT-ERROR-COUNT.
+           DISPLAY "    TOTAL WRITTEN NEWEMP  " CT-NEWEMP-COUNT.
