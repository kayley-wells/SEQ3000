@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  SEQ3020.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT EMPTRAN  ASSIGN TO EMPTRAN.
+           SELECT OLDEMP  ASSIGN TO OLDEMP.
+           SELECT NEWEMP  ASSIGN TO NEWEMP.
+           SELECT ERRTRAN3  ASSIGN TO ERRTRAN3.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EMPTRAN.
+       01  TRANSACTION-RECORD      PIC X(50).
+
+       FD  OLDEMP.
+       01  OLD-MASTER-RECORD       PIC X(57).
+
+       FD  NEWEMP.
+       01  NEW-MASTER-RECORD       PIC X(57).
+
+       FD  ERRTRAN3.
+       01  ERROR-TRANSACTION       PIC X(50).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  ALL-RECORDS-PROCESSED-SWITCH    PIC X   VALUE "N".
+               88  ALL-RECORDS-PROCESSED               VALUE "Y".
+           05  NEED-TRANSACTION-SWITCH         PIC X   VALUE "Y".
+               88  NEED-TRANSACTION                    VALUE "Y".
+           05  NEED-MASTER-SWITCH              PIC X   VALUE "Y".
+               88  NEED-MASTER                         VALUE "Y".
+           05  RECONCILED-SWITCH                PIC X  VALUE "Y".
+               88  PAYROLL-RECONCILED                  VALUE "Y".
+           05  REJECTED-TRANSACTION-SWITCH     PIC X   VALUE "N".
+               88  TRANSACTION-REJECTED                VALUE "Y".
+
+       01  HOLD-TRANSACTION-RECORD    PIC X(50).
+
+       01  EMPLOYEE-TRANSACTION.
+           05  ET-TRANSACTION-CODE     PIC X.
+               88  ADD-RECORD                 VALUE "A".
+               88  CHANGE-RECORD              VALUE "C".
+               88  DELETE-RECORD              VALUE "D".
+               88  ACCRUAL-RECORD              VALUE "V".
+
+           05  ET-MASTER-DATA.
+               10  ET-EMPLOYEE-ID          PIC X(5).
+               10  ET-EMPLOYEE-NAME        PIC X(30).
+               10  ET-DEPART-CODE          PIC X(5).
+               10  ET-JOB-CLASS            PIC X(2).
+               10  ET-ANNUAL-SALARY        PIC S9(5)V99.
+
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-ID              PIC X(5).
+           05  EM-EMPLOYEE-NAME            PIC X(30).
+           05  EM-DEPART-CODE              PIC X(5).
+           05  EM-JOB-CLASS                PIC X(2).
+           05  EM-ANNUAL-SALARY            PIC S9(5)V99.
+           05  EM-VACATION-HOURS           PIC S9(3).
+           05  EM-SICK-HOURS               PIC S9(3)V99.
+
+       01  ORIGINAL-ANNUAL-SALARY          PIC S9(5)V99.
+
+       01  RECONCILIATION-TOTALS.
+           05  RT-OLDEMP-PAYROLL-TOTAL     PIC S9(9)V99 VALUE ZERO.
+           05  RT-EXPECTED-PAYROLL-TOTAL   PIC S9(9)V99 VALUE ZERO.
+           05  RT-NEWEMP-PAYROLL-TOTAL     PIC S9(9)V99 VALUE ZERO.
+           05  RT-PAYROLL-DIFFERENCE       PIC S9(9)V99 VALUE ZERO.
+           05  RT-PAYROLL-TOLERANCE        PIC S9(9)V99 VALUE 0.01.
+
+       01  RECONCILIATION-DISPLAY-FIELDS.
+           05  DISPLAY-OLDEMP-TOTAL        PIC -,---,---,--9.99.
+           05  DISPLAY-EXPECTED-TOTAL      PIC -,---,---,--9.99.
+           05  DISPLAY-NEWEMP-TOTAL        PIC -,---,---,--9.99.
+           05  DISPLAY-PAYROLL-DIFFERENCE  PIC -,---,---,--9.99.
+
+       PROCEDURE DIVISION.
+
+      ***************************************************************
+      * RE-WALKS THE SAME EMPTRAN/OLDEMP MATCH SEQ3000 USES TO BUILD
+      * THE EXPECTED NEWEMP PAYROLL TOTAL FROM OLDEMP PLUS THE NET
+      * EFFECT OF THE ADDS/CHANGES/DELETES APPLIED THIS RUN, THEN
+      * COMPARES THAT EXPECTED TOTAL AGAINST THE ACTUAL NEWEMP TOTAL
+      * AND FLAGS THE RUN IF THEY DO NOT RECONCILE WITHIN TOLERANCE.
+      ***************************************************************
+       000-RECONCILE-PAYROLL-TOTALS.
+
+           OPEN INPUT EMPTRAN
+                      OLDEMP
+                      NEWEMP
+                      ERRTRAN3.
+
+           DISPLAY "SEQ3020 PAYROLL TOTAL RECONCILIATION REPORT".
+           DISPLAY " ".
+
+           PERFORM 315-READ-ERROR-TRANSACTION.
+           PERFORM 310-READ-EMPLOYEE-TRANSACTION.
+           PERFORM 320-READ-OLD-MASTER.
+
+           PERFORM 300-RECONCILE-EMPLOYEE-RECORD
+               UNTIL ALL-RECORDS-PROCESSED.
+
+           PERFORM 600-TOTAL-NEW-MASTER-PAYROLL.
+           PERFORM 700-PRINT-RECONCILIATION-REPORT.
+
+           CLOSE EMPTRAN
+                 OLDEMP
+                 NEWEMP
+                 ERRTRAN3.
+           STOP RUN.
+
+       300-RECONCILE-EMPLOYEE-RECORD.
+
+           IF NEED-TRANSACTION
+                PERFORM 310-READ-EMPLOYEE-TRANSACTION
+                MOVE "N" TO NEED-TRANSACTION-SWITCH.
+           IF NEED-MASTER
+                PERFORM 320-READ-OLD-MASTER
+                MOVE "N" TO NEED-MASTER-SWITCH.
+           PERFORM 340-MATCH-MASTER-TRAN.
+
+       310-READ-EMPLOYEE-TRANSACTION.
+
+           READ EMPTRAN INTO EMPLOYEE-TRANSACTION
+               AT END
+                   MOVE HIGH-VALUE TO ET-EMPLOYEE-ID.
+           PERFORM 317-DETERMINE-TRANSACTION-REJECTED.
+
+      ***************************************************************
+      * ERRTRAN3 IS WRITTEN BY SEQ3000 IN THE SAME ORDER IT READS
+      * EMPTRAN, SO THE NEXT UNCONSUMED ERRTRAN3 RECORD EITHER MATCHES
+      * THE TRANSACTION JUST READ HERE (MEANING SEQ3000 REJECTED IT
+      * AND NEVER APPLIED IT TO NEWEMP) OR IT DOES NOT, MEANING THIS
+      * TRANSACTION WAS APPLIED.
+      ***************************************************************
+       317-DETERMINE-TRANSACTION-REJECTED.
+
+           MOVE EMPLOYEE-TRANSACTION TO HOLD-TRANSACTION-RECORD.
+           IF HOLD-TRANSACTION-RECORD = ERROR-TRANSACTION
+               SET TRANSACTION-REJECTED TO TRUE
+               PERFORM 315-READ-ERROR-TRANSACTION
+           ELSE
+               MOVE "N" TO REJECTED-TRANSACTION-SWITCH
+           END-IF.
+
+       315-READ-ERROR-TRANSACTION.
+
+           READ ERRTRAN3
+               AT END
+                   MOVE HIGH-VALUES TO ERROR-TRANSACTION.
+
+       320-READ-OLD-MASTER.
+
+           READ OLDEMP INTO EMPLOYEE-MASTER-RECORD
+               AT END
+                   MOVE HIGH-VALUE TO EM-EMPLOYEE-ID.
+           MOVE EM-ANNUAL-SALARY TO ORIGINAL-ANNUAL-SALARY.
+
+       330-READ-NEW-MASTER.
+
+           READ NEWEMP INTO EMPLOYEE-MASTER-RECORD
+               AT END
+                   MOVE HIGH-VALUE TO EM-EMPLOYEE-ID.
+
+       340-MATCH-MASTER-TRAN.
+
+           IF EM-EMPLOYEE-ID > ET-EMPLOYEE-ID
+               PERFORM 350-PROCESS-HI-MASTER
+           ELSE IF EM-EMPLOYEE-ID < ET-EMPLOYEE-ID
+               PERFORM 360-PROCESS-LO-MASTER
+           ELSE
+               PERFORM 370-PROCESS-MAST-TRAN-EQUAL.
+
+       350-PROCESS-HI-MASTER.
+
+           IF ADD-RECORD AND NOT TRANSACTION-REJECTED
+               ADD ET-ANNUAL-SALARY TO RT-EXPECTED-PAYROLL-TOTAL
+           END-IF.
+           SET NEED-TRANSACTION TO TRUE.
+
+      ***************************************************************
+      * A MASTER AGES OUT HERE THE MOMENT NO FURTHER TRANSACTION IN
+      * THIS RUN MATCHES IT, WHETHER IT WAS NEVER TOUCHED OR WAS
+      * ALREADY UPDATED IN PLACE BY 410-RECONCILE-CHANGE-TRANSACTION
+      * BELOW.  ITS ORIGINAL SALARY (CAPTURED BY 320 BEFORE ANY SUCH
+      * UPDATE) GOES TO THE OLDEMP TOTAL EXACTLY ONCE HERE; ITS
+      * CURRENT SALARY (REFLECTING THE LAST APPLIED CHANGE, IF ANY)
+      * GOES TO THE EXPECTED TOTAL EXACTLY ONCE HERE.
+      ***************************************************************
+       360-PROCESS-LO-MASTER.
+
+           ADD ORIGINAL-ANNUAL-SALARY TO RT-OLDEMP-PAYROLL-TOTAL.
+           ADD EM-ANNUAL-SALARY TO RT-EXPECTED-PAYROLL-TOTAL.
+           SET NEED-MASTER TO TRUE.
+
+       370-PROCESS-MAST-TRAN-EQUAL.
+
+           IF EM-EMPLOYEE-ID = HIGH-VALUES
+               SET ALL-RECORDS-PROCESSED TO TRUE
+           ELSE
+               IF DELETE-RECORD
+      *            A DELETED MASTER NEVER REACHES 360, SO IT MUST BE
+      *            COUNTED INTO THE OLDEMP TOTAL HERE INSTEAD; IT
+      *            CONTRIBUTES NOTHING TO THE EXPECTED TOTAL.
+                   ADD ORIGINAL-ANNUAL-SALARY TO RT-OLDEMP-PAYROLL-TOTAL
+                   SET NEED-MASTER TO TRUE
+                   SET NEED-TRANSACTION TO TRUE
+               ELSE
+                   IF CHANGE-RECORD
+                       PERFORM 410-RECONCILE-CHANGE-TRANSACTION
+                   ELSE
+                       SET NEED-TRANSACTION TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      ***************************************************************
+      * UPDATES EM-ANNUAL-SALARY IN PLACE, THE SAME AS SEQ3000'S OWN
+      * 410-APPLY-CHANGE-TRANSACTION, SO A SECOND CHANGE TO THE SAME
+      * EMPLOYEE THIS RUN BUILDS ON THE FIRST ONE'S RESULT INSTEAD OF
+      * BOTH BEING COUNTED AGAINST THE ORIGINAL OLDEMP VALUE.  THE
+      * MASTER'S CONTRIBUTION TO THE TOTALS IS NOT MADE HERE - IT IS
+      * PICKED UP ONCE, WHEN THE MASTER FINALLY AGES OUT VIA 360.
+      ***************************************************************
+       410-RECONCILE-CHANGE-TRANSACTION.
+
+           IF NOT TRANSACTION-REJECTED
+               AND ET-ANNUAL-SALARY NOT = ZEROES
+               MOVE ET-ANNUAL-SALARY TO EM-ANNUAL-SALARY
+           END-IF.
+           SET NEED-TRANSACTION TO TRUE.
+
+       600-TOTAL-NEW-MASTER-PAYROLL.
+
+           PERFORM 330-READ-NEW-MASTER.
+           PERFORM 610-ADD-NEW-MASTER-SALARY
+               UNTIL EM-EMPLOYEE-ID = HIGH-VALUES.
+
+       610-ADD-NEW-MASTER-SALARY.
+
+           ADD EM-ANNUAL-SALARY TO RT-NEWEMP-PAYROLL-TOTAL.
+           PERFORM 330-READ-NEW-MASTER.
+
+       700-PRINT-RECONCILIATION-REPORT.
+
+           COMPUTE RT-PAYROLL-DIFFERENCE =
+               RT-NEWEMP-PAYROLL-TOTAL - RT-EXPECTED-PAYROLL-TOTAL.
+           IF RT-PAYROLL-DIFFERENCE < ZERO
+               MULTIPLY RT-PAYROLL-DIFFERENCE BY -1
+                   GIVING RT-PAYROLL-DIFFERENCE
+           END-IF.
+           IF RT-PAYROLL-DIFFERENCE > RT-PAYROLL-TOLERANCE
+               MOVE "N" TO RECONCILED-SWITCH
+           END-IF.
+
+           MOVE RT-OLDEMP-PAYROLL-TOTAL TO DISPLAY-OLDEMP-TOTAL.
+           MOVE RT-EXPECTED-PAYROLL-TOTAL TO DISPLAY-EXPECTED-TOTAL.
+           MOVE RT-NEWEMP-PAYROLL-TOTAL TO DISPLAY-NEWEMP-TOTAL.
+           MOVE RT-PAYROLL-DIFFERENCE TO DISPLAY-PAYROLL-DIFFERENCE.
+
+           DISPLAY "OLDEMP PAYROLL TOTAL ......... "
+               DISPLAY-OLDEMP-TOTAL.
+           DISPLAY "EXPECTED NEWEMP TOTAL ........ "
+               DISPLAY-EXPECTED-TOTAL.
+           DISPLAY "ACTUAL NEWEMP TOTAL .......... "
+               DISPLAY-NEWEMP-TOTAL.
+           DISPLAY "DIFFERENCE .................... "
+               DISPLAY-PAYROLL-DIFFERENCE.
+           DISPLAY " ".
+           IF PAYROLL-RECONCILED
+               DISPLAY "PAYROLL RECONCILES WITHIN TOLERANCE"
+           ELSE
+               DISPLAY "*** PAYROLL DOES NOT RECONCILE - REVIEW "
+                   "BEFORE RELEASE TO PAYROLL ***"
+           END-IF.
