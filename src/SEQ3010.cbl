@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  SEQ3010.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT EMPTRAN  ASSIGN TO EMPTRAN.
+           SELECT OLDEMP  ASSIGN TO OLDEMP.
+           SELECT NEWEMP  ASSIGN TO NEWEMP.
+           SELECT ERRTRAN3  ASSIGN TO ERRTRAN3.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EMPTRAN.
+       01  TRANSACTION-RECORD      PIC X(50).
+
+       FD  OLDEMP.
+       01  OLD-MASTER-RECORD       PIC X(57).
+
+       FD  NEWEMP.
+       01  NEW-MASTER-RECORD       PIC X(57).
+
+       FD  ERRTRAN3.
+       01  ERROR-TRANSACTION       PIC X(50).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  ALL-RECORDS-PROCESSED-SWITCH    PIC X   VALUE "N".
+               88  ALL-RECORDS-PROCESSED               VALUE "Y".
+           05  NEED-TRANSACTION-SWITCH         PIC X   VALUE "Y".
+               88  NEED-TRANSACTION                    VALUE "Y".
+           05  NEED-MASTER-SWITCH              PIC X   VALUE "Y".
+               88  NEED-MASTER                         VALUE "Y".
+           05  REJECTED-TRANSACTION-SWITCH     PIC X   VALUE "N".
+               88  TRANSACTION-REJECTED                VALUE "Y".
+
+       01  HOLD-TRANSACTION-RECORD    PIC X(50).
+
+       01  EMPLOYEE-TRANSACTION.
+           05  ET-TRANSACTION-CODE     PIC X.
+               88  ADD-RECORD                 VALUE "A".
+               88  CHANGE-RECORD              VALUE "C".
+               88  DELETE-RECORD              VALUE "D".
+
+           05  ET-MASTER-DATA.
+               10  ET-EMPLOYEE-ID          PIC X(5).
+               10  ET-EMPLOYEE-NAME        PIC X(30).
+               10  ET-DEPART-CODE          PIC X(5).
+               10  ET-JOB-CLASS            PIC X(2).
+               10  ET-ANNUAL-SALARY        PIC S9(5)V99.
+
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-ID              PIC X(5).
+           05  EM-EMPLOYEE-NAME            PIC X(30).
+           05  EM-DEPART-CODE              PIC X(5).
+           05  EM-JOB-CLASS                PIC X(2).
+           05  EM-ANNUAL-SALARY            PIC S9(5)V99.
+           05  EM-VACATION-HOURS           PIC S9(3).
+           05  EM-SICK-HOURS               PIC S9(3)V99.
+
+       01  AFTER-MASTER-RECORD.
+           05  AM-EMPLOYEE-ID              PIC X(5).
+           05  AM-EMPLOYEE-NAME            PIC X(30).
+           05  AM-DEPART-CODE              PIC X(5).
+           05  AM-JOB-CLASS                PIC X(2).
+           05  AM-ANNUAL-SALARY            PIC S9(5)V99.
+           05  AM-VACATION-HOURS           PIC S9(3).
+           05  AM-SICK-HOURS               PIC S9(3)V99.
+
+       01  AUDIT-FIELDS.
+           05  AUDIT-TARGET-ID             PIC X(5).
+           05  AUDIT-ACTION                PIC X(6).
+           05  AUDIT-BEFORE-NAME           PIC X(30).
+           05  AUDIT-BEFORE-DEPT           PIC X(5).
+           05  AUDIT-BEFORE-CLASS          PIC X(2).
+           05  AUDIT-BEFORE-SALARY         PIC S9(5)V99.
+           05  AUDIT-AFTER-NAME            PIC X(30).
+           05  AUDIT-AFTER-DEPT            PIC X(5).
+           05  AUDIT-AFTER-CLASS           PIC X(2).
+           05  AUDIT-AFTER-SALARY          PIC S9(5)V99.
+           05  AUDIT-LINE-COUNT            PIC 9(7) VALUE ZERO.
+
+       01  AUDIT-DISPLAY-FIELDS.
+           05  DISPLAY-BEFORE-SALARY       PIC ---,---,--9.99.
+           05  DISPLAY-AFTER-SALARY        PIC ---,---,--9.99.
+
+       PROCEDURE DIVISION.
+
+      ***************************************************************
+      * RE-WALKS THE SAME EMPTRAN/OLDEMP MATCH SEQ3000 USES AND
+      * CROSS-CHECKS THE RESULT AGAINST NEWEMP SO EVERY APPLIED ADD,
+      * CHANGE OR DELETE COMES OUT AS A BEFORE-AND-AFTER AUDIT LINE.
+      ***************************************************************
+       000-PRODUCE-AUDIT-REPORT.
+
+           OPEN INPUT EMPTRAN
+                      OLDEMP
+                      NEWEMP
+                      ERRTRAN3.
+
+           DISPLAY "SEQ3010 MASTER-CHANGE AUDIT REPORT".
+           DISPLAY " ".
+
+           PERFORM 315-READ-ERROR-TRANSACTION.
+           PERFORM 310-READ-EMPLOYEE-TRANSACTION.
+           PERFORM 320-READ-OLD-MASTER.
+           PERFORM 330-READ-NEW-MASTER.
+
+           PERFORM 300-AUDIT-EMPLOYEE-RECORD
+               UNTIL ALL-RECORDS-PROCESSED.
+
+           DISPLAY " ".
+           DISPLAY "TOTAL AUDIT LINES PRINTED ... " AUDIT-LINE-COUNT.
+
+           CLOSE EMPTRAN
+                 OLDEMP
+                 NEWEMP
+                 ERRTRAN3.
+           STOP RUN.
+
+       300-AUDIT-EMPLOYEE-RECORD.
+
+           IF NEED-TRANSACTION
+                PERFORM 310-READ-EMPLOYEE-TRANSACTION
+                MOVE "N" TO NEED-TRANSACTION-SWITCH.
+           IF NEED-MASTER
+                PERFORM 320-READ-OLD-MASTER
+                MOVE "N" TO NEED-MASTER-SWITCH.
+           PERFORM 340-MATCH-MASTER-TRAN.
+
+       310-READ-EMPLOYEE-TRANSACTION.
+
+           READ EMPTRAN INTO EMPLOYEE-TRANSACTION
+               AT END
+                   MOVE HIGH-VALUE TO ET-EMPLOYEE-ID.
+           PERFORM 317-DETERMINE-TRANSACTION-REJECTED.
+
+      ***************************************************************
+      * ERRTRAN3 IS WRITTEN BY SEQ3000 IN THE SAME ORDER IT READS
+      * EMPTRAN, SO THE NEXT UNCONSUMED ERRTRAN3 RECORD EITHER MATCHES
+      * THE TRANSACTION JUST READ HERE (MEANING SEQ3000 REJECTED IT
+      * AND NEVER APPLIED IT TO NEWEMP) OR IT DOES NOT, MEANING THIS
+      * TRANSACTION WAS APPLIED.
+      ***************************************************************
+       317-DETERMINE-TRANSACTION-REJECTED.
+
+           MOVE EMPLOYEE-TRANSACTION TO HOLD-TRANSACTION-RECORD.
+           IF HOLD-TRANSACTION-RECORD = ERROR-TRANSACTION
+               SET TRANSACTION-REJECTED TO TRUE
+               PERFORM 315-READ-ERROR-TRANSACTION
+           ELSE
+               MOVE "N" TO REJECTED-TRANSACTION-SWITCH
+           END-IF.
+
+       315-READ-ERROR-TRANSACTION.
+
+           READ ERRTRAN3
+               AT END
+                   MOVE HIGH-VALUES TO ERROR-TRANSACTION.
+
+       320-READ-OLD-MASTER.
+
+           READ OLDEMP INTO EMPLOYEE-MASTER-RECORD
+               AT END
+                   MOVE HIGH-VALUE TO EM-EMPLOYEE-ID.
+
+       330-READ-NEW-MASTER.
+
+           READ NEWEMP INTO AFTER-MASTER-RECORD
+               AT END
+                   MOVE HIGH-VALUE TO AM-EMPLOYEE-ID.
+
+       340-MATCH-MASTER-TRAN.
+
+           IF EM-EMPLOYEE-ID > ET-EMPLOYEE-ID
+               PERFORM 350-PROCESS-HI-MASTER
+           ELSE IF EM-EMPLOYEE-ID < ET-EMPLOYEE-ID
+               PERFORM 360-PROCESS-LO-MASTER
+           ELSE
+               PERFORM 370-PROCESS-MAST-TRAN-EQUAL.
+
+       350-PROCESS-HI-MASTER.
+
+           IF ADD-RECORD
+               PERFORM 380-AUDIT-ADD-TRANSACTION
+           ELSE
+               SET NEED-TRANSACTION TO TRUE.
+
+       360-PROCESS-LO-MASTER.
+
+           SET NEED-MASTER TO TRUE.
+
+       370-PROCESS-MAST-TRAN-EQUAL.
+
+           IF EM-EMPLOYEE-ID = HIGH-VALUES
+               SET ALL-RECORDS-PROCESSED TO TRUE
+           ELSE
+               IF DELETE-RECORD
+                   PERFORM 400-AUDIT-DELETE-TRANSACTION
+               ELSE
+                   IF CHANGE-RECORD
+                       PERFORM 410-AUDIT-CHANGE-TRANSACTION
+                   ELSE
+                       SET NEED-TRANSACTION TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      ***************************************************************
+      * READS NEWEMP FORWARD (IT IS ALWAYS AHEAD OF OR EQUAL TO THE
+      * LAST TARGET ID SINCE BOTH FILES STAY IN EMPLOYEE-ID SEQUENCE)
+      * UNTIL IT REACHES OR PASSES THE EMPLOYEE ID WE ARE AUDITING.
+      ***************************************************************
+       395-ADVANCE-NEW-MASTER.
+
+           PERFORM 330-READ-NEW-MASTER
+               UNTIL AM-EMPLOYEE-ID NOT < AUDIT-TARGET-ID.
+
+       380-AUDIT-ADD-TRANSACTION.
+
+           MOVE ET-EMPLOYEE-ID TO AUDIT-TARGET-ID.
+           IF NOT TRANSACTION-REJECTED
+               PERFORM 395-ADVANCE-NEW-MASTER
+               IF AM-EMPLOYEE-ID = AUDIT-TARGET-ID
+                   MOVE "ADD   " TO AUDIT-ACTION
+                   MOVE SPACES TO AUDIT-BEFORE-NAME
+                   MOVE SPACES TO AUDIT-BEFORE-DEPT
+                   MOVE SPACES TO AUDIT-BEFORE-CLASS
+                   MOVE ZERO TO AUDIT-BEFORE-SALARY
+                   MOVE AM-EMPLOYEE-NAME TO AUDIT-AFTER-NAME
+                   MOVE AM-DEPART-CODE TO AUDIT-AFTER-DEPT
+                   MOVE AM-JOB-CLASS TO AUDIT-AFTER-CLASS
+                   MOVE AM-ANNUAL-SALARY TO AUDIT-AFTER-SALARY
+                   PERFORM 500-PRINT-AUDIT-LINE
+               END-IF
+           END-IF.
+           SET NEED-TRANSACTION TO TRUE.
+
+       400-AUDIT-DELETE-TRANSACTION.
+
+           MOVE EM-EMPLOYEE-ID TO AUDIT-TARGET-ID.
+           PERFORM 395-ADVANCE-NEW-MASTER.
+           IF AM-EMPLOYEE-ID NOT = AUDIT-TARGET-ID
+               MOVE "DELETE" TO AUDIT-ACTION
+               MOVE EM-EMPLOYEE-NAME TO AUDIT-BEFORE-NAME
+               MOVE EM-DEPART-CODE TO AUDIT-BEFORE-DEPT
+               MOVE EM-JOB-CLASS TO AUDIT-BEFORE-CLASS
+               MOVE EM-ANNUAL-SALARY TO AUDIT-BEFORE-SALARY
+               MOVE SPACES TO AUDIT-AFTER-NAME
+               MOVE SPACES TO AUDIT-AFTER-DEPT
+               MOVE SPACES TO AUDIT-AFTER-CLASS
+               MOVE ZERO TO AUDIT-AFTER-SALARY
+               PERFORM 500-PRINT-AUDIT-LINE
+           END-IF.
+           SET NEED-MASTER TO TRUE.
+           SET NEED-TRANSACTION TO TRUE.
+
+      ***************************************************************
+      * EM-* IS UPDATED IN PLACE HERE, THE SAME AS SEQ3000'S OWN
+      * 410-APPLY-CHANGE-TRANSACTION, SO WHEN AN EMPLOYEE RECEIVES
+      * TWO OR MORE CHANGE TRANSACTIONS IN ONE RUN EACH ONE PRINTS
+      * ITS OWN BEFORE/AFTER (BEFORE = THE RUNNING VALUE LEFT BY THE
+      * PRIOR TRANSACTION, AFTER = THE RUNNING VALUE THIS TRANSACTION
+      * LEAVES BEHIND) INSTEAD OF ALL OF THEM REPEATING THE SAME
+      * ORIGINAL-OLDEMP-TO-FINAL-NEWEMP COMPARISON.
+      ***************************************************************
+       410-AUDIT-CHANGE-TRANSACTION.
+
+           MOVE EM-EMPLOYEE-ID TO AUDIT-TARGET-ID.
+           IF NOT TRANSACTION-REJECTED
+               MOVE "CHANGE" TO AUDIT-ACTION
+               MOVE EM-EMPLOYEE-NAME TO AUDIT-BEFORE-NAME
+               MOVE EM-DEPART-CODE TO AUDIT-BEFORE-DEPT
+               MOVE EM-JOB-CLASS TO AUDIT-BEFORE-CLASS
+               MOVE EM-ANNUAL-SALARY TO AUDIT-BEFORE-SALARY
+               IF ET-EMPLOYEE-NAME NOT = SPACE
+                   MOVE ET-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME
+               END-IF
+               IF ET-DEPART-CODE NOT = SPACE
+                   MOVE ET-DEPART-CODE TO EM-DEPART-CODE
+               END-IF
+               IF ET-JOB-CLASS NOT = SPACE
+                   MOVE ET-JOB-CLASS TO EM-JOB-CLASS
+               END-IF
+               IF ET-ANNUAL-SALARY NOT = ZEROES
+                   MOVE ET-ANNUAL-SALARY TO EM-ANNUAL-SALARY
+               END-IF
+               MOVE EM-EMPLOYEE-NAME TO AUDIT-AFTER-NAME
+               MOVE EM-DEPART-CODE TO AUDIT-AFTER-DEPT
+               MOVE EM-JOB-CLASS TO AUDIT-AFTER-CLASS
+               MOVE EM-ANNUAL-SALARY TO AUDIT-AFTER-SALARY
+               PERFORM 500-PRINT-AUDIT-LINE
+           END-IF.
+           SET NEED-TRANSACTION TO TRUE.
+
+       500-PRINT-AUDIT-LINE.
+
+           ADD 1 TO AUDIT-LINE-COUNT.
+           MOVE AUDIT-BEFORE-SALARY TO DISPLAY-BEFORE-SALARY.
+           MOVE AUDIT-AFTER-SALARY TO DISPLAY-AFTER-SALARY.
+           DISPLAY AUDIT-TARGET-ID " " AUDIT-ACTION
+               " NAME "  AUDIT-BEFORE-NAME  " -> " AUDIT-AFTER-NAME.
+           DISPLAY "         DEPT  " AUDIT-BEFORE-DEPT
+               "      -> " AUDIT-AFTER-DEPT.
+           DISPLAY "         CLASS " AUDIT-BEFORE-CLASS
+               "        -> " AUDIT-AFTER-CLASS.
+           DISPLAY "         SALARY " DISPLAY-BEFORE-SALARY
+               " -> " DISPLAY-AFTER-SALARY.
