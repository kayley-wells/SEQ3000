@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.  SEQ3030.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT EMPIDX  ASSIGN TO EMPIDX
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS RANDOM
+                           RECORD KEY IS EI-EMPLOYEE-ID
+                           FILE STATUS IS EMPIDX-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EMPIDX.
+       01  EMPLOYEE-INDEX-RECORD.
+           05  EI-EMPLOYEE-ID          PIC X(5).
+           05  EI-EMPLOYEE-NAME        PIC X(30).
+           05  EI-DEPART-CODE          PIC X(5).
+           05  EI-JOB-CLASS            PIC X(2).
+           05  EI-ANNUAL-SALARY        PIC S9(5)V99.
+           05  EI-VACATION-HOURS       PIC S9(3).
+           05  EI-SICK-HOURS           PIC S9(3)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  END-OF-INQUIRY-SWITCH           PIC X  VALUE "N".
+               88  END-OF-INQUIRY                      VALUE "Y".
+
+       01  FILE-STATUS-FIELDS.
+           05  EMPIDX-FILE-STATUS       PIC XX.
+               88  EMPIDX-SUCCESSFUL          VALUE "00".
+               88  EMPIDX-RECORD-NOT-FOUND    VALUE "23".
+
+       01  INQUIRY-FIELDS.
+           05  INQUIRY-EMPLOYEE-ID         PIC X(5).
+
+       01  DISPLAY-FIELDS.
+           05  DISPLAY-ANNUAL-SALARY       PIC ---,---,--9.99.
+           05  DISPLAY-VACATION-HOURS      PIC ---9.
+           05  DISPLAY-SICK-HOURS          PIC ---9.99.
+
+       PROCEDURE DIVISION.
+
+      ***************************************************************
+      * AD HOC EMPLOYEE LOOKUP AGAINST THE INDEXED COPY OF THE MASTER
+      * SEQ3000 MAINTAINS ALONGSIDE NEWEMP, SO AN EMPLOYEE CAN BE
+      * LOOKED UP BETWEEN MAINTENANCE CYCLES INSTEAD OF WAITING FOR
+      * THE NEXT NEWEMP.
+      ***************************************************************
+       000-INQUIRE-EMPLOYEE-INDEX.
+
+           OPEN INPUT EMPIDX.
+
+           DISPLAY "SEQ3030 EMPLOYEE INQUIRY".
+           DISPLAY " ".
+
+           PERFORM 100-READ-INQUIRY-REQUEST.
+           PERFORM 200-ANSWER-INQUIRY
+               UNTIL END-OF-INQUIRY.
+
+           CLOSE EMPIDX.
+           STOP RUN.
+
+       100-READ-INQUIRY-REQUEST.
+
+           ACCEPT INQUIRY-EMPLOYEE-ID FROM SYSIN.
+           IF INQUIRY-EMPLOYEE-ID = SPACES
+               OR INQUIRY-EMPLOYEE-ID = "00000"
+               SET END-OF-INQUIRY TO TRUE
+           END-IF.
+
+       200-ANSWER-INQUIRY.
+
+           MOVE INQUIRY-EMPLOYEE-ID TO EI-EMPLOYEE-ID.
+           READ EMPIDX
+               INVALID KEY
+                   DISPLAY "NO RECORD ON FILE FOR EMPLOYEE ID "
+                       INQUIRY-EMPLOYEE-ID
+           END-READ.
+           IF EMPIDX-SUCCESSFUL
+               PERFORM 500-PRINT-INQUIRY-ANSWER
+           END-IF.
+           PERFORM 100-READ-INQUIRY-REQUEST.
+
+       500-PRINT-INQUIRY-ANSWER.
+
+           DISPLAY "EMPLOYEE ID ... " EI-EMPLOYEE-ID.
+           DISPLAY "NAME .......... " EI-EMPLOYEE-NAME.
+           DISPLAY "DEPARTMENT .... " EI-DEPART-CODE.
+           DISPLAY "JOB CLASS ..... " EI-JOB-CLASS.
+           MOVE EI-ANNUAL-SALARY TO DISPLAY-ANNUAL-SALARY.
+           MOVE EI-VACATION-HOURS TO DISPLAY-VACATION-HOURS.
+           MOVE EI-SICK-HOURS TO DISPLAY-SICK-HOURS.
+           DISPLAY "ANNUAL SALARY . " DISPLAY-ANNUAL-SALARY.
+           DISPLAY "VACATION HOURS  " DISPLAY-VACATION-HOURS.
+           DISPLAY "SICK HOURS .... " DISPLAY-SICK-HOURS.
+           DISPLAY " ".
